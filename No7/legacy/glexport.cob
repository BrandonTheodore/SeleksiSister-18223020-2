@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-EXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACC-FILE ASSIGN TO "accounts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GL-FILE ASSIGN TO "gl_extract.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACC-FILE.
+       01 ACC-RECORD-RAW.
+           05 ACC-ACCOUNT     PIC 9(6).
+           05 ACC-TYPE        PIC X(1).
+           05 ACC-SIGN        PIC X(1).
+           05 FILLER          PIC X(1).
+           05 ACC-BALANCE     PIC 9(6)V99.
+
+       FD GL-FILE.
+       01 GL-RECORD             PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77 ACC-SIGNED-BAL        PIC S9(6)V99.
+       77 RUN-DATE              PIC 9(8).
+       77 GL-ACCOUNT-DISP       PIC 9(6).
+       77 GL-BALANCE-DISP       PIC -(6)9.99.
+       77 GL-DATE-DISP          PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RUN-DATE.
+           OPEN OUTPUT GL-FILE.
+           PERFORM EXPORT-ACCOUNTS.
+           CLOSE GL-FILE.
+           STOP RUN.
+
+       EXPORT-ACCOUNTS.
+           OPEN INPUT ACC-FILE.
+           PERFORM UNTIL EXIT
+               READ ACC-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM WRITE-GL-RECORD
+           END-PERFORM.
+           CLOSE ACC-FILE.
+
+       WRITE-GL-RECORD.
+           IF ACC-SIGN = "-"
+               COMPUTE ACC-SIGNED-BAL = 0 - ACC-BALANCE
+           ELSE
+               MOVE ACC-BALANCE TO ACC-SIGNED-BAL
+           END-IF.
+           MOVE ACC-ACCOUNT TO GL-ACCOUNT-DISP.
+           MOVE ACC-SIGNED-BAL TO GL-BALANCE-DISP.
+           MOVE RUN-DATE TO GL-DATE-DISP.
+           MOVE SPACES TO GL-RECORD.
+           STRING GL-ACCOUNT-DISP DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   GL-BALANCE-DISP DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   GL-DATE-DISP DELIMITED BY SIZE
+               INTO GL-RECORD.
+           WRITE GL-RECORD.
