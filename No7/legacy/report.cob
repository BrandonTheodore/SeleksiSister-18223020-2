@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACC-FILE ASSIGN TO "accounts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACC-FILE.
+       01 ACC-RECORD-RAW.
+           05 ACC-ACCOUNT     PIC 9(6).
+           05 ACC-TYPE        PIC X(1).
+           05 ACC-SIGN        PIC X(1).
+           05 FILLER          PIC X(1).
+           05 ACC-BALANCE     PIC 9(6)V99.
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 GRAND-TOTAL           PIC S9(8)V99 VALUE ZERO.
+       77 ACCOUNT-COUNT         PIC 9(6) VALUE ZERO.
+       77 ACC-SIGNED-BAL        PIC S9(6)V99.
+       77 FORMATTED-ACCOUNT     PIC Z(5)9.
+       77 FORMATTED-TYPE        PIC X(1).
+       77 FORMATTED-BALANCE     PIC -(6)9.99.
+       77 FORMATTED-TOTAL       PIC -(7)9.99.
+       77 FORMATTED-COUNT       PIC Z(5)9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM OPEN-REPORT.
+           PERFORM PRINT-HEADER.
+           PERFORM PRINT-ACCOUNT-LINES.
+           PERFORM PRINT-FOOTER.
+           CLOSE REPORT-FILE.
+           STOP RUN.
+
+       OPEN-REPORT.
+           OPEN OUTPUT REPORT-FILE.
+
+       PRINT-HEADER.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "DAILY BRANCH BALANCE SHEET"
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "ACCOUNT   TYPE  BALANCE"
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       PRINT-ACCOUNT-LINES.
+           OPEN INPUT ACC-FILE.
+           PERFORM UNTIL EXIT
+               READ ACC-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO ACCOUNT-COUNT
+                       IF ACC-SIGN = "-"
+                           COMPUTE ACC-SIGNED-BAL = 0 - ACC-BALANCE
+                       ELSE
+                           MOVE ACC-BALANCE TO ACC-SIGNED-BAL
+                       END-IF
+                       ADD ACC-SIGNED-BAL TO GRAND-TOTAL
+                       MOVE ACC-ACCOUNT TO FORMATTED-ACCOUNT
+                       MOVE ACC-TYPE TO FORMATTED-TYPE
+                       MOVE ACC-SIGNED-BAL TO FORMATTED-BALANCE
+                       MOVE SPACES TO REPORT-RECORD
+                       STRING FORMATTED-ACCOUNT DELIMITED BY SIZE
+                               "   " DELIMITED BY SIZE
+                               FORMATTED-TYPE DELIMITED BY SIZE
+                               "    " DELIMITED BY SIZE
+                               FORMATTED-BALANCE DELIMITED BY SIZE
+                           INTO REPORT-RECORD
+                       WRITE REPORT-RECORD
+           END-PERFORM.
+           CLOSE ACC-FILE.
+
+       PRINT-FOOTER.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "----------------------------"
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE ACCOUNT-COUNT TO FORMATTED-COUNT.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "ACCOUNTS: " DELIMITED BY SIZE
+                   FORMATTED-COUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE GRAND-TOTAL TO FORMATTED-TOTAL.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "GRAND TOTAL: " DELIMITED BY SIZE
+                   FORMATTED-TOTAL DELIMITED BY SIZE
+               INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
