@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-ACCRUAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACC-FILE ASSIGN TO "accounts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TMP-FILE ASSIGN TO "temp.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACC-FILE.
+       01 ACC-RECORD-RAW.
+           05 ACC-ACCOUNT     PIC 9(6).
+           05 ACC-TYPE        PIC X(1).
+           05 ACC-SIGN        PIC X(1).
+           05 FILLER          PIC X(1).
+           05 ACC-BALANCE     PIC 9(6)V99.
+
+       FD TMP-FILE.
+       01 TMP-RECORD          PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 INTEREST-RATE         PIC 9V9999 VALUE 0.0050.
+       77 INTEREST-AMT          PIC S9(6)V99.
+       77 ACC-SIGNED-BAL        PIC S9(6)V99.
+       77 NEW-BALANCE           PIC S9(6)V99.
+       77 INTEREST-TOTAL        PIC S9(8)V99 VALUE ZERO.
+       77 OLD-TOTAL             PIC S9(8)V99.
+       77 NEW-TOTAL             PIC S9(8)V99.
+       77 EXPECTED-NEW-TOTAL    PIC S9(8)V99.
+       77 OLD-RECORD-COUNT      PIC 9(6) VALUE ZERO.
+       77 NEW-RECORD-COUNT      PIC 9(6) VALUE ZERO.
+       77 TMP-SIGNED-BAL        PIC S9(6)V99.
+       77 RECONCILE-OK          PIC X VALUE "Y".
+
+       01 RECORD-LAYOUT.
+           05 REC-ACCOUNT        PIC 9(6).
+           05 REC-TYPE           PIC X(1).
+           05 REC-SIGN           PIC X(1) VALUE "+".
+           05 FILLER             PIC X(1) VALUE " ".
+           05 REC-BALANCE-NUM    PIC 9(6)V99.
+
+       01 TMP-PARSE-LAYOUT.
+           05 TMP-PARSE-ACCOUNT  PIC 9(6).
+           05 TMP-PARSE-TYPE     PIC X(1).
+           05 TMP-PARSE-SIGN     PIC X(1).
+           05 FILLER             PIC X(1).
+           05 TMP-PARSE-BALANCE  PIC 9(6)V99.
+           05 FILLER             PIC X(3).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM ACCRUE-INTEREST.
+           PERFORM RECONCILE-TOTALS.
+           IF RECONCILE-OK = "Y"
+               CALL "SYSTEM" USING "mv temp.txt accounts.txt"
+           ELSE
+               DISPLAY "ERROR: INTEREST RECONCILIATION FAILED - "
+                   "ACCOUNTS.TXT NOT UPDATED"
+           END-IF.
+           STOP RUN.
+
+       ACCRUE-INTEREST.
+           OPEN INPUT ACC-FILE.
+           OPEN OUTPUT TMP-FILE.
+           PERFORM UNTIL EXIT
+               READ ACC-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF ACC-SIGN = "-"
+                           COMPUTE ACC-SIGNED-BAL = 0 - ACC-BALANCE
+                       ELSE
+                           MOVE ACC-BALANCE TO ACC-SIGNED-BAL
+                       END-IF
+                       COMPUTE INTEREST-AMT ROUNDED =
+                           ACC-SIGNED-BAL * INTEREST-RATE
+                       COMPUTE NEW-BALANCE =
+                           ACC-SIGNED-BAL + INTEREST-AMT
+                       ADD INTEREST-AMT TO INTEREST-TOTAL
+                       MOVE ACC-ACCOUNT TO REC-ACCOUNT
+                       MOVE ACC-TYPE TO REC-TYPE
+                       IF NEW-BALANCE < 0
+                           MOVE "-" TO REC-SIGN
+                           COMPUTE REC-BALANCE-NUM = 0 - NEW-BALANCE
+                       ELSE
+                           MOVE "+" TO REC-SIGN
+                           MOVE NEW-BALANCE TO REC-BALANCE-NUM
+                       END-IF
+                       WRITE TMP-RECORD FROM RECORD-LAYOUT
+               END-READ
+           END-PERFORM.
+           CLOSE ACC-FILE.
+           CLOSE TMP-FILE.
+
+       RECONCILE-TOTALS.
+           MOVE ZERO TO OLD-TOTAL.
+           MOVE ZERO TO OLD-RECORD-COUNT.
+           OPEN INPUT ACC-FILE.
+           PERFORM UNTIL EXIT
+               READ ACC-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF ACC-SIGN = "-"
+                           COMPUTE ACC-SIGNED-BAL = 0 - ACC-BALANCE
+                       ELSE
+                           MOVE ACC-BALANCE TO ACC-SIGNED-BAL
+                       END-IF
+                       ADD ACC-SIGNED-BAL TO OLD-TOTAL
+                       ADD 1 TO OLD-RECORD-COUNT
+           END-PERFORM.
+           CLOSE ACC-FILE.
+
+           MOVE ZERO TO NEW-TOTAL.
+           MOVE ZERO TO NEW-RECORD-COUNT.
+           OPEN INPUT TMP-FILE.
+           PERFORM UNTIL EXIT
+               READ TMP-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE TMP-RECORD TO TMP-PARSE-LAYOUT
+                       IF TMP-PARSE-SIGN = "-"
+                           COMPUTE TMP-SIGNED-BAL =
+                               0 - TMP-PARSE-BALANCE
+                       ELSE
+                           MOVE TMP-PARSE-BALANCE TO TMP-SIGNED-BAL
+                       END-IF
+                       ADD TMP-SIGNED-BAL TO NEW-TOTAL
+                       ADD 1 TO NEW-RECORD-COUNT
+           END-PERFORM.
+           CLOSE TMP-FILE.
+
+           COMPUTE EXPECTED-NEW-TOTAL = OLD-TOTAL + INTEREST-TOTAL.
+           IF NEW-RECORD-COUNT = OLD-RECORD-COUNT
+                   AND NEW-TOTAL = EXPECTED-NEW-TOTAL
+               MOVE "Y" TO RECONCILE-OK
+           ELSE
+               MOVE "N" TO RECONCILE-OK
+           END-IF.
