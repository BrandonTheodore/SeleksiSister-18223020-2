@@ -1,16 +1,20 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. BANKING.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-FILE ASSIGN TO "input.txt".
+           SELECT IN-FILE ASSIGN TO "input.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ACC-FILE ASSIGN TO "accounts.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TMP-FILE ASSIGN TO "temp.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUT-FILE ASSIGN TO "output.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOURNAL-FILE ASSIGN TO "journal.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOURNAL-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,11 +24,15 @@ IDENTIFICATION DIVISION.
            05 IN-ACCOUNT      PIC 9(6).
            05 IN-ACTION       PIC X(3).
            05 IN-AMOUNT-STR   PIC X(9).
+           05 IN-ACCOUNT-2    PIC 9(6).
+           05 IN-ACC-TYPE     PIC X(1).
 
        FD ACC-FILE.
        01 ACC-RECORD-RAW.
            05 ACC-ACCOUNT     PIC 9(6).
-           05 FILLER          PIC X(3).
+           05 ACC-TYPE        PIC X(1).
+           05 ACC-SIGN        PIC X(1).
+           05 FILLER          PIC X(1).
            05 ACC-BALANCE     PIC 9(6)V99.
 
        FD TMP-FILE.
@@ -33,45 +41,149 @@ IDENTIFICATION DIVISION.
        FD OUT-FILE.
        01 OUT-RECORD          PIC X(80).
 
+       FD JOURNAL-FILE.
+       01 JOURNAL-RECORD       PIC X(100).
+
        WORKING-STORAGE SECTION.
        77 IN-AMOUNT             PIC 9(6)V99.
-       77 NEW-BALANCE           PIC 9(6)V99.
+       77 NEW-BALANCE           PIC S9(6)V99.
        77 MATCH-FOUND           PIC X VALUE "N".
        77 UPDATED               PIC X VALUE "N".
+       77 TRANSACTION-COUNT     PIC 9(6) VALUE ZERO.
+       77 JOURNAL-STATUS        PIC X(2) VALUE "00".
 
        01 RECORD-LAYOUT.
            05 REC-ACCOUNT        PIC 9(6).
-           05 FILLER             PIC X(3) VALUE "   ".
+           05 REC-TYPE           PIC X(1) VALUE "C".
+           05 REC-SIGN           PIC X(1) VALUE "+".
+           05 FILLER             PIC X(1) VALUE " ".
            05 REC-BALANCE-NUM    PIC 9(6)V99.
 
        77 BALANCE-TEXT          PIC X(10) VALUE "BALANCE: ".
-       77 FORMATTED-BALANCE     PIC Z(6).99.
+       77 FORMATTED-BALANCE     PIC -(6)9.99.
+       77 OLD-BALANCE           PIC S9(6)V99.
+       77 ACC-SIGNED-BAL        PIC S9(6)V99.
+       77 CANDIDATE-BALANCE     PIC S9(6)V99.
+
+       77 OD-LIMIT-CHECKING     PIC S9(6)V99 VALUE 0.
+       77 OD-LIMIT-SAVINGS      PIC S9(6)V99 VALUE 0.
+       77 OD-LIMIT-OVERDRAFT    PIC S9(6)V99 VALUE 500.00.
+       77 OVERDRAFT-LIMIT       PIC S9(6)V99.
+
+       77 JOURNAL-SEQ           PIC 9(6) VALUE ZERO.
+       77 JRN-ACCOUNT           PIC 9(6).
+       77 JRN-ACTION            PIC X(3).
+       77 JRN-AMOUNT            PIC 9(6)V99.
+       77 JRN-OLD-BAL           PIC S9(6)V99.
+       77 JRN-NEW-BAL           PIC S9(6)V99.
+       77 JRN-SEQ-DISP          PIC Z(5)9.
+       77 JRN-AMOUNT-DISP       PIC Z(6).99.
+       77 JRN-OLD-BAL-DISP      PIC -(6)9.99.
+       77 JRN-NEW-BAL-DISP      PIC -(6)9.99.
+
+       01 PENDING-JOURNAL-TABLE.
+           05 PENDING-JOURNAL-ENTRY OCCURS 2 TIMES.
+               10 PJ-ACCOUNT     PIC 9(6).
+               10 PJ-ACTION      PIC X(3).
+               10 PJ-AMOUNT      PIC 9(6)V99.
+               10 PJ-OLD-BAL     PIC S9(6)V99.
+               10 PJ-NEW-BAL     PIC S9(6)V99.
+       77 PENDING-JOURNAL-COUNT PIC 9 VALUE ZERO.
+       77 PENDING-JRN-IDX       PIC 9 VALUE ZERO.
+
+       77 XFR-OK                PIC X VALUE "N".
+       77 XFR-SRC-FOUND         PIC X VALUE "N".
+       77 XFR-DST-FOUND         PIC X VALUE "N".
+       77 XFR-SRC-BAL           PIC S9(6)V99.
+       77 XFR-DST-BAL           PIC S9(6)V99.
+       77 XFR-SRC-TYPE          PIC X(1).
+
+       77 APPLIED-DELTA         PIC S9(6)V99 VALUE ZERO.
+       77 RECONCILE-OK          PIC X VALUE "Y".
+       77 OLD-TOTAL             PIC S9(8)V99 VALUE ZERO.
+       77 NEW-TOTAL             PIC S9(8)V99 VALUE ZERO.
+       77 OLD-RECORD-COUNT      PIC 9(6) VALUE ZERO.
+       77 NEW-RECORD-COUNT      PIC 9(6) VALUE ZERO.
+       77 EXPECTED-DELTA        PIC S9(8)V99.
+       77 ACTUAL-DELTA          PIC S9(8)V99.
+
+       77 OPENING-BALANCE       PIC S9(6)V99.
+       77 AMOUNT-FORMAT-ERR     PIC S9(4) COMP.
+       77 ACCT-RANGE-LOW        PIC 9(6) VALUE 100000.
+       77 ACCT-RANGE-HIGH       PIC 9(6) VALUE 899999.
 
        PROCEDURE DIVISION.
        MAIN.
            PERFORM INITIALIZE-FILES.
-           PERFORM READ-INPUT.
-           PERFORM PROCESS-RECORDS.
-           PERFORM FINALIZE.
+           OPEN OUTPUT OUT-FILE.
+           OPEN INPUT IN-FILE.
+           PERFORM UNTIL EXIT
+               READ IN-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO TRANSACTION-COUNT
+                       MOVE FUNCTION NUMVAL(IN-AMOUNT-STR) TO IN-AMOUNT
+                       MOVE FUNCTION UPPER-CASE(IN-ACTION) TO IN-ACTION
+                       MOVE "N" TO MATCH-FOUND
+                       MOVE "N" TO UPDATED
+                       MOVE ZERO TO PENDING-JOURNAL-COUNT
+                       PERFORM PROCESS-RECORDS
+                       PERFORM FINALIZE
+               END-READ
+           END-PERFORM.
+           IF TRANSACTION-COUNT = ZERO
+               DISPLAY "INPUT FILE IS EMPTY"
+           END-IF.
+           CLOSE IN-FILE.
+           CLOSE OUT-FILE.
            STOP RUN.
 
        INITIALIZE-FILES.
-           OPEN OUTPUT OUT-FILE.
-           CLOSE OUT-FILE.
            OPEN OUTPUT TMP-FILE.
            CLOSE TMP-FILE.
+           OPEN EXTEND JOURNAL-FILE.
+           IF JOURNAL-STATUS = "35"
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF.
+           CLOSE JOURNAL-FILE.
+           PERFORM COUNT-JOURNAL-SEQ.
+           PERFORM INITIALIZE-TOTALS.
 
-       READ-INPUT.
-           OPEN INPUT IN-FILE.
-           READ IN-FILE AT END
-               DISPLAY "INPUT FILE IS EMPTY"
-               STOP RUN
-           END-READ.
-           CLOSE IN-FILE.
-           MOVE FUNCTION NUMVAL(IN-AMOUNT-STR) TO IN-AMOUNT.
-           MOVE FUNCTION UPPER-CASE(IN-ACTION) TO IN-ACTION.
+       COUNT-JOURNAL-SEQ.
+           MOVE ZERO TO JOURNAL-SEQ.
+           OPEN INPUT JOURNAL-FILE.
+           PERFORM UNTIL EXIT
+               READ JOURNAL-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO JOURNAL-SEQ
+               END-READ
+           END-PERFORM.
+           CLOSE JOURNAL-FILE.
+
+       INITIALIZE-TOTALS.
+           MOVE ZERO TO OLD-TOTAL.
+           MOVE ZERO TO OLD-RECORD-COUNT.
+           OPEN INPUT ACC-FILE.
+           PERFORM UNTIL EXIT
+               READ ACC-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM LOAD-ACC-BALANCE
+                       ADD ACC-SIGNED-BAL TO OLD-TOTAL
+                       ADD 1 TO OLD-RECORD-COUNT
+           END-PERFORM.
+           CLOSE ACC-FILE.
 
        PROCESS-RECORDS.
+           IF IN-ACTION = "XFR"
+               PERFORM XFR-PRECHECK
+           END-IF.
+           MOVE ZERO TO NEW-TOTAL.
+           MOVE ZERO TO NEW-RECORD-COUNT.
            OPEN INPUT ACC-FILE.
            OPEN OUTPUT TMP-FILE.
            PERFORM UNTIL EXIT
@@ -79,64 +191,323 @@ IDENTIFICATION DIVISION.
                    AT END
                        EXIT PERFORM
                    NOT AT END
-                       IF ACC-ACCOUNT = IN-ACCOUNT
-                           MOVE "Y" TO MATCH-FOUND
-                           PERFORM APPLY-ACTION
-                           MOVE NEW-BALANCE TO REC-BALANCE-NUM
-                           MOVE ACC-ACCOUNT TO REC-ACCOUNT
-                           WRITE TMP-RECORD FROM RECORD-LAYOUT
-                       ELSE
-                           WRITE TMP-RECORD FROM ACC-RECORD-RAW
-                       END-IF
+                       ADD 1 TO NEW-RECORD-COUNT
+                       PERFORM LOAD-ACC-BALANCE
+                       EVALUATE TRUE
+                           WHEN IN-ACTION = "XFR" AND XFR-OK = "Y"
+                                   AND ACC-ACCOUNT = IN-ACCOUNT
+                               PERFORM APPLY-XFR-DEBIT
+                               MOVE ACC-ACCOUNT TO REC-ACCOUNT
+                               MOVE ACC-TYPE TO REC-TYPE
+                               PERFORM STORE-NEW-BALANCE
+                               WRITE TMP-RECORD FROM RECORD-LAYOUT
+                               ADD NEW-BALANCE TO NEW-TOTAL
+                           WHEN IN-ACTION = "XFR" AND XFR-OK = "Y"
+                                   AND ACC-ACCOUNT = IN-ACCOUNT-2
+                               PERFORM APPLY-XFR-CREDIT
+                               MOVE ACC-ACCOUNT TO REC-ACCOUNT
+                               MOVE ACC-TYPE TO REC-TYPE
+                               PERFORM STORE-NEW-BALANCE
+                               WRITE TMP-RECORD FROM RECORD-LAYOUT
+                               ADD NEW-BALANCE TO NEW-TOTAL
+                           WHEN ACC-ACCOUNT = IN-ACCOUNT
+                                   AND IN-ACTION = "NEW"
+                               MOVE "Y" TO MATCH-FOUND
+                               WRITE TMP-RECORD FROM ACC-RECORD-RAW
+                               ADD ACC-SIGNED-BAL TO NEW-TOTAL
+                           WHEN ACC-ACCOUNT = IN-ACCOUNT
+                                   AND IN-ACTION <> "XFR"
+                               MOVE "Y" TO MATCH-FOUND
+                               PERFORM APPLY-ACTION
+                               MOVE ACC-ACCOUNT TO REC-ACCOUNT
+                               MOVE ACC-TYPE TO REC-TYPE
+                               PERFORM STORE-NEW-BALANCE
+                               WRITE TMP-RECORD FROM RECORD-LAYOUT
+                               ADD NEW-BALANCE TO NEW-TOTAL
+                           WHEN OTHER
+                               WRITE TMP-RECORD FROM ACC-RECORD-RAW
+                               ADD ACC-SIGNED-BAL TO NEW-TOTAL
+                       END-EVALUATE
            END-PERFORM.
            CLOSE ACC-FILE.
            CLOSE TMP-FILE.
 
-           IF MATCH-FOUND = "N" AND IN-ACTION = "NEW"
-               PERFORM APPEND-ACCOUNT
-           ELSE IF MATCH-FOUND = "N"
-               MOVE "ERROR: ACCOUNT NOT FOUND" TO OUT-RECORD
-               PERFORM WRITE-OUTPUT
+           IF IN-ACTION = "XFR"
+               IF XFR-OK = "Y"
+                   MOVE "SUCCESS: TRANSFER COMPLETE" TO OUT-RECORD
+               ELSE
+                   PERFORM WRITE-OUTPUT
+               END-IF
+           ELSE
+               IF MATCH-FOUND = "N" AND IN-ACTION = "NEW"
+                   PERFORM APPEND-ACCOUNT
+               ELSE
+                   IF MATCH-FOUND = "N"
+                       MOVE "ERROR: ACCOUNT NOT FOUND" TO OUT-RECORD
+                       PERFORM WRITE-OUTPUT
+                   ELSE
+                       IF IN-ACTION = "NEW"
+                           MOVE "ERROR: DUPLICATE ACCOUNT" TO OUT-RECORD
+                           PERFORM WRITE-OUTPUT
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
 
-       APPLY-ACTION.
+       LOAD-ACC-BALANCE.
+           IF ACC-SIGN = "-"
+               COMPUTE ACC-SIGNED-BAL = 0 - ACC-BALANCE
+           ELSE
+               MOVE ACC-BALANCE TO ACC-SIGNED-BAL
+           END-IF.
+
+       STORE-NEW-BALANCE.
+           IF NEW-BALANCE < 0
+               MOVE "-" TO REC-SIGN
+               COMPUTE REC-BALANCE-NUM = 0 - NEW-BALANCE
+           ELSE
+               MOVE "+" TO REC-SIGN
+               MOVE NEW-BALANCE TO REC-BALANCE-NUM
+           END-IF.
+
+       DETERMINE-OVERDRAFT-LIMIT.
+           EVALUATE ACC-TYPE
+               WHEN "O"
+                   MOVE OD-LIMIT-OVERDRAFT TO OVERDRAFT-LIMIT
+               WHEN "S"
+                   MOVE OD-LIMIT-SAVINGS TO OVERDRAFT-LIMIT
+               WHEN OTHER
+                   MOVE OD-LIMIT-CHECKING TO OVERDRAFT-LIMIT
+           END-EVALUATE.
+
+       XFR-PRECHECK.
+           MOVE "N" TO XFR-SRC-FOUND.
+           MOVE "N" TO XFR-DST-FOUND.
+           MOVE "Y" TO XFR-OK.
+           OPEN INPUT ACC-FILE.
+           PERFORM UNTIL EXIT
+               READ ACC-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF ACC-ACCOUNT = IN-ACCOUNT
+                           MOVE "Y" TO XFR-SRC-FOUND
+                           PERFORM LOAD-ACC-BALANCE
+                           MOVE ACC-SIGNED-BAL TO XFR-SRC-BAL
+                           MOVE ACC-TYPE TO XFR-SRC-TYPE
+                       END-IF
+                       IF ACC-ACCOUNT = IN-ACCOUNT-2
+                           MOVE "Y" TO XFR-DST-FOUND
+                           PERFORM LOAD-ACC-BALANCE
+                           MOVE ACC-SIGNED-BAL TO XFR-DST-BAL
+                       END-IF
+           END-PERFORM.
+           CLOSE ACC-FILE.
+           IF IN-ACCOUNT = IN-ACCOUNT-2
+               MOVE "N" TO XFR-OK
+               MOVE "ERROR: INVALID TRANSFER" TO OUT-RECORD
+           ELSE
+               IF XFR-SRC-FOUND = "N" OR XFR-DST-FOUND = "N"
+                   MOVE "N" TO XFR-OK
+                   MOVE "ERROR: ACCOUNT NOT FOUND" TO OUT-RECORD
+               ELSE
+                   MOVE XFR-SRC-TYPE TO ACC-TYPE
+                   PERFORM DETERMINE-OVERDRAFT-LIMIT
+                   COMPUTE CANDIDATE-BALANCE = XFR-SRC-BAL - IN-AMOUNT
+                   IF CANDIDATE-BALANCE < (0 - OVERDRAFT-LIMIT)
+                       MOVE "N" TO XFR-OK
+                       MOVE "ERROR: INSUFFICIENT FUNDS" TO OUT-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+       APPLY-XFR-DEBIT.
            MOVE "Y" TO UPDATED.
-           MOVE ACC-BALANCE TO NEW-BALANCE.
+           PERFORM LOAD-ACC-BALANCE.
+           MOVE ACC-SIGNED-BAL TO OLD-BALANCE.
+           MOVE ACC-SIGNED-BAL TO NEW-BALANCE.
+           SUBTRACT IN-AMOUNT FROM NEW-BALANCE.
+           MOVE ACC-ACCOUNT TO JRN-ACCOUNT.
+           MOVE "XFR" TO JRN-ACTION.
+           MOVE IN-AMOUNT TO JRN-AMOUNT.
+           MOVE OLD-BALANCE TO JRN-OLD-BAL.
+           MOVE NEW-BALANCE TO JRN-NEW-BAL.
+           PERFORM QUEUE-JOURNAL-ENTRY.
+
+       APPLY-XFR-CREDIT.
+           MOVE "Y" TO UPDATED.
+           PERFORM LOAD-ACC-BALANCE.
+           MOVE ACC-SIGNED-BAL TO OLD-BALANCE.
+           MOVE ACC-SIGNED-BAL TO NEW-BALANCE.
+           ADD IN-AMOUNT TO NEW-BALANCE.
+           MOVE ACC-ACCOUNT TO JRN-ACCOUNT.
+           MOVE "XFR" TO JRN-ACTION.
+           MOVE IN-AMOUNT TO JRN-AMOUNT.
+           MOVE OLD-BALANCE TO JRN-OLD-BAL.
+           MOVE NEW-BALANCE TO JRN-NEW-BAL.
+           PERFORM QUEUE-JOURNAL-ENTRY.
+
+       APPLY-ACTION.
+           PERFORM LOAD-ACC-BALANCE.
+           MOVE ACC-SIGNED-BAL TO NEW-BALANCE.
+           MOVE ACC-SIGNED-BAL TO OLD-BALANCE.
            EVALUATE IN-ACTION
                WHEN "DEP"
                    ADD IN-AMOUNT TO NEW-BALANCE
                    MOVE "SUCCESS: DEPOSIT COMPLETE" TO OUT-RECORD
+                   MOVE "Y" TO UPDATED
                WHEN "WDR"
-                   IF NEW-BALANCE >= IN-AMOUNT
-                       SUBTRACT IN-AMOUNT FROM NEW-BALANCE
+                   PERFORM DETERMINE-OVERDRAFT-LIMIT
+                   COMPUTE CANDIDATE-BALANCE = NEW-BALANCE - IN-AMOUNT
+                   IF CANDIDATE-BALANCE >= (0 - OVERDRAFT-LIMIT)
+                       MOVE CANDIDATE-BALANCE TO NEW-BALANCE
                        MOVE "SUCCESS: WITHDRAWAL COMPLETE" TO OUT-RECORD
+                       MOVE "Y" TO UPDATED
                    ELSE
                        MOVE "ERROR: INSUFFICIENT FUNDS" TO OUT-RECORD
                    END-IF
                WHEN "BAL"
-                   MOVE ACC-BALANCE TO FORMATTED-BALANCE
+                   MOVE ACC-SIGNED-BAL TO FORMATTED-BALANCE
+                   MOVE SPACES TO OUT-RECORD
                    STRING BALANCE-TEXT, FORMATTED-BALANCE
                        DELIMITED BY SIZE INTO OUT-RECORD
                WHEN OTHER
                    MOVE "ERROR: UNKNOWN ACTION" TO OUT-RECORD
            END-EVALUATE.
-           PERFORM WRITE-OUTPUT.
+           IF UPDATED = "Y"
+               COMPUTE APPLIED-DELTA = NEW-BALANCE - OLD-BALANCE
+               MOVE ACC-ACCOUNT TO JRN-ACCOUNT
+               MOVE IN-ACTION TO JRN-ACTION
+               MOVE IN-AMOUNT TO JRN-AMOUNT
+               MOVE OLD-BALANCE TO JRN-OLD-BAL
+               MOVE NEW-BALANCE TO JRN-NEW-BAL
+               PERFORM QUEUE-JOURNAL-ENTRY
+           ELSE
+               PERFORM WRITE-OUTPUT
+           END-IF.
 
        APPEND-ACCOUNT.
+           IF IN-ACCOUNT < ACCT-RANGE-LOW
+                   OR IN-ACCOUNT > ACCT-RANGE-HIGH
+               MOVE "ERROR: INVALID ACCOUNT" TO OUT-RECORD
+               PERFORM WRITE-OUTPUT
+           ELSE
+               MOVE FUNCTION TEST-NUMVAL(IN-AMOUNT-STR)
+                   TO AMOUNT-FORMAT-ERR
+               IF AMOUNT-FORMAT-ERR NOT = ZERO
+                   MOVE "ERROR: INVALID OPENING BALANCE" TO OUT-RECORD
+                   PERFORM WRITE-OUTPUT
+               ELSE
+                   MOVE FUNCTION NUMVAL(IN-AMOUNT-STR)
+                       TO OPENING-BALANCE
+                   IF OPENING-BALANCE < ZERO
+                       MOVE "ERROR: INVALID OPENING BALANCE"
+                           TO OUT-RECORD
+                       PERFORM WRITE-OUTPUT
+                   ELSE
+                       PERFORM CREATE-ACCOUNT-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+       CREATE-ACCOUNT-RECORD.
            OPEN EXTEND ACC-FILE.
            MOVE IN-ACCOUNT TO REC-ACCOUNT.
+           IF IN-ACC-TYPE = SPACE
+               MOVE "C" TO REC-TYPE
+           ELSE
+               MOVE FUNCTION UPPER-CASE(IN-ACC-TYPE) TO REC-TYPE
+           END-IF.
+           MOVE "+" TO REC-SIGN.
            MOVE IN-AMOUNT TO REC-BALANCE-NUM.
            WRITE ACC-RECORD-RAW FROM RECORD-LAYOUT.
            CLOSE ACC-FILE.
+           ADD IN-AMOUNT TO OLD-TOTAL.
+           ADD 1 TO OLD-RECORD-COUNT.
            MOVE "SUCCESS: ACCOUNT CREATED" TO OUT-RECORD.
+           MOVE IN-ACCOUNT TO JRN-ACCOUNT.
+           MOVE "NEW" TO JRN-ACTION.
+           MOVE IN-AMOUNT TO JRN-AMOUNT.
+           MOVE ZERO TO JRN-OLD-BAL.
+           MOVE IN-AMOUNT TO JRN-NEW-BAL.
+           PERFORM WRITE-JOURNAL.
            PERFORM WRITE-OUTPUT.
 
        FINALIZE.
            IF UPDATED = "Y"
-               CALL "SYSTEM" USING "mv temp.txt accounts.txt"
+               PERFORM RECONCILE-TOTALS
+               IF RECONCILE-OK = "Y"
+                   CALL "SYSTEM" USING "mv temp.txt accounts.txt"
+                   MOVE NEW-TOTAL TO OLD-TOTAL
+                   MOVE NEW-RECORD-COUNT TO OLD-RECORD-COUNT
+                   PERFORM WRITE-OUTPUT
+                   PERFORM FLUSH-PENDING-JOURNAL
+               ELSE
+                   MOVE "ERROR: RECONCILIATION FAILED" TO OUT-RECORD
+                   PERFORM WRITE-OUTPUT
+               END-IF
+           END-IF.
+
+       QUEUE-JOURNAL-ENTRY.
+           ADD 1 TO PENDING-JOURNAL-COUNT.
+           MOVE JRN-ACCOUNT TO PJ-ACCOUNT (PENDING-JOURNAL-COUNT).
+           MOVE JRN-ACTION TO PJ-ACTION (PENDING-JOURNAL-COUNT).
+           MOVE JRN-AMOUNT TO PJ-AMOUNT (PENDING-JOURNAL-COUNT).
+           MOVE JRN-OLD-BAL TO PJ-OLD-BAL (PENDING-JOURNAL-COUNT).
+           MOVE JRN-NEW-BAL TO PJ-NEW-BAL (PENDING-JOURNAL-COUNT).
+
+       FLUSH-PENDING-JOURNAL.
+           PERFORM VARYING PENDING-JRN-IDX FROM 1 BY 1
+                   UNTIL PENDING-JRN-IDX > PENDING-JOURNAL-COUNT
+               MOVE PJ-ACCOUNT (PENDING-JRN-IDX) TO JRN-ACCOUNT
+               MOVE PJ-ACTION (PENDING-JRN-IDX) TO JRN-ACTION
+               MOVE PJ-AMOUNT (PENDING-JRN-IDX) TO JRN-AMOUNT
+               MOVE PJ-OLD-BAL (PENDING-JRN-IDX) TO JRN-OLD-BAL
+               MOVE PJ-NEW-BAL (PENDING-JRN-IDX) TO JRN-NEW-BAL
+               PERFORM WRITE-JOURNAL
+           END-PERFORM.
+           MOVE ZERO TO PENDING-JOURNAL-COUNT.
+
+       RECONCILE-TOTALS.
+           EVALUATE IN-ACTION
+               WHEN "DEP"
+                   MOVE APPLIED-DELTA TO EXPECTED-DELTA
+               WHEN "WDR"
+                   MOVE APPLIED-DELTA TO EXPECTED-DELTA
+               WHEN OTHER
+                   MOVE ZERO TO EXPECTED-DELTA
+           END-EVALUATE.
+           COMPUTE ACTUAL-DELTA = NEW-TOTAL - OLD-TOTAL.
+           IF ACTUAL-DELTA = EXPECTED-DELTA
+                   AND NEW-RECORD-COUNT = OLD-RECORD-COUNT
+               MOVE "Y" TO RECONCILE-OK
+           ELSE
+               MOVE "N" TO RECONCILE-OK
            END-IF.
 
        WRITE-OUTPUT.
-           OPEN OUTPUT OUT-FILE.
            WRITE OUT-RECORD.
-           CLOSE OUT-FILE.
\ No newline at end of file
+
+       WRITE-JOURNAL.
+           ADD 1 TO JOURNAL-SEQ.
+           MOVE JOURNAL-SEQ TO JRN-SEQ-DISP.
+           MOVE JRN-AMOUNT TO JRN-AMOUNT-DISP.
+           MOVE JRN-OLD-BAL TO JRN-OLD-BAL-DISP.
+           MOVE JRN-NEW-BAL TO JRN-NEW-BAL-DISP.
+           MOVE SPACES TO JOURNAL-RECORD.
+           STRING "SEQ:" DELIMITED BY SIZE
+                   JRN-SEQ-DISP DELIMITED BY SIZE
+                   " ACCT:" DELIMITED BY SIZE
+                   JRN-ACCOUNT DELIMITED BY SIZE
+                   " ACTION:" DELIMITED BY SIZE
+                   JRN-ACTION DELIMITED BY SIZE
+                   " AMOUNT:" DELIMITED BY SIZE
+                   JRN-AMOUNT-DISP DELIMITED BY SIZE
+                   " OLDBAL:" DELIMITED BY SIZE
+                   JRN-OLD-BAL-DISP DELIMITED BY SIZE
+                   " NEWBAL:" DELIMITED BY SIZE
+                   JRN-NEW-BAL-DISP DELIMITED BY SIZE
+               INTO JOURNAL-RECORD.
+           OPEN EXTEND JOURNAL-FILE.
+           WRITE JOURNAL-RECORD.
+           CLOSE JOURNAL-FILE.
